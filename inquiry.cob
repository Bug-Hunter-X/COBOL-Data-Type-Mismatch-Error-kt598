@@ -0,0 +1,251 @@
+      ******************************************************************
+      *  PROGRAM:  INQ001  (file: inquiry.cob)
+      *  PURPOSE:  ONLINE, MENU-DRIVEN INQUIRY/CORRECTION FRONT END FOR
+      *            VALUES PREVIOUSLY ENTERED BY BUG001. SEARCHES THE
+      *            SAME DATED AUDIT TRAIL (REQUEST 002) AND, WHEN A
+      *            CORRECTION IS MADE, RE-VALIDATES IT AGAINST THE SAME
+      *            RANGE CHECK AND APPENDS A NEW AUDIT ENTRY RATHER THAN
+      *            OVERWRITING HISTORY (REQUEST 009).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQ001.
+       AUTHOR. DATA-CONTROL-GROUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-REC         PIC X(58).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-FILE-REC          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+
+       COPY PARMREC.
+
+       01  WS-AUDIT-FILE-NAME     PIC X(30).
+       01  WS-AUDIT-STATUS        PIC XX     VALUE "00".
+       01  WS-PARM-STATUS         PIC XX     VALUE "00".
+       01  WS-EOF-SWITCH          PIC X      VALUE "N".
+       01  WS-FOUND-SWITCH        PIC X      VALUE "N".
+       01  WS-CONTINUE-SWITCH     PIC X      VALUE "Y".
+       01  WS-DISPLAY-MATCHES     PIC X      VALUE "Y".
+       01  WS-LOG-OK-SWITCH       PIC X      VALUE "Y".
+       01  WS-MENU-CHOICE         PIC X      VALUE SPACES.
+       01  WS-OPERATOR-ID         PIC X(8)   VALUE "ONLINE".
+       01  WS-JOB-ID              PIC X(8)   VALUE "INQ001".
+
+       01  WS-MIN-LIMIT           PIC 9(5)   VALUE ZERO.
+       01  WS-MAX-LIMIT           PIC 9(5)   VALUE 99999.
+
+       01  WS-SEARCH-ACCOUNT      PIC X(10)  VALUE SPACES.
+       01  WS-SEARCH-DATE.
+           05  WS-SEARCH-YYYY     PIC 9(4).
+           05  WS-SEARCH-MM       PIC 9(2).
+           05  WS-SEARCH-DD       PIC 9(2).
+       01  WS-NEW-VALUE           PIC 9(5)   VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY       PIC 9(4).
+           05  WS-CURR-MM         PIC 9(2).
+           05  WS-CURR-DD         PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HH         PIC 9(2).
+           05  WS-CURR-MIN        PIC 9(2).
+           05  WS-CURR-SS         PIC 9(2).
+           05  WS-CURR-HTH        PIC 9(2).
+
+       SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2  COL 10 VALUE "ACCOUNT VALUE INQUIRY/CORRECTION".
+           05  LINE 4  COL 10 VALUE "1. SEARCH AUDIT TRAIL BY ACCOUNT".
+           05  LINE 5  COL 10 VALUE "2. CORRECT AN ENTERED VALUE".
+           05  LINE 6  COL 10 VALUE "3. EXIT".
+           05  LINE 8  COL 10 VALUE "SELECTION: ".
+           05  LINE 8  COL 21 PIC X USING WS-MENU-CHOICE.
+
+       01  SEARCH-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2  COL 10 VALUE "SEARCH AUDIT TRAIL BY ACCOUNT".
+           05  LINE 4  COL 10 VALUE "AUDIT LOG DATE (YYYYMMDD): ".
+           05  LINE 4  COL 38 PIC 9(8) TO WS-SEARCH-DATE.
+           05  LINE 5  COL 10 VALUE "ACCOUNT ID: ".
+           05  LINE 5  COL 38 PIC X(10) TO WS-SEARCH-ACCOUNT.
+
+       01  CORRECT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2  COL 10 VALUE "CORRECT AN ENTERED VALUE".
+           05  LINE 4  COL 10 VALUE "ENTRY DATE (YYYYMMDD): ".
+           05  LINE 4  COL 48 PIC 9(8) TO WS-SEARCH-DATE.
+           05  LINE 5  COL 10 VALUE "ACCOUNT ID: ".
+           05  LINE 5  COL 48 PIC X(10) TO WS-SEARCH-ACCOUNT.
+           05  LINE 6  COL 10 VALUE "CORRECTED VALUE: ".
+           05  LINE 6  COL 48 PIC 9(5) TO WS-NEW-VALUE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1200-READ-PARAMETERS
+           PERFORM UNTIL WS-CONTINUE-SWITCH = "N"
+               DISPLAY MENU-SCREEN
+               ACCEPT MENU-SCREEN
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM 2000-SEARCH-AUDIT-TRAIL
+                   WHEN "2"
+                       PERFORM 3000-CORRECT-VALUE
+                   WHEN "3"
+                       MOVE "N" TO WS-CONTINUE-SWITCH
+                   WHEN OTHER
+                       DISPLAY "INVALID SELECTION - TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+      * ----------------------------------------------------------- *
+      *  CONFIGURABLE MIN/MAX LIMITS (REQUEST 003) - CORRECTIONS ARE *
+      *  RE-VALIDATED AGAINST THE SAME RANGE THE BATCH RUN USES.      *
+      * ----------------------------------------------------------- *
+       1200-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE INTO PARM-REC
+                   AT END
+                       DISPLAY "PARMIN EMPTY - USING DEFAULT LIMITS"
+                   NOT AT END
+                       MOVE PARM-MIN-LIMIT TO WS-MIN-LIMIT
+                       MOVE PARM-MAX-LIMIT TO WS-MAX-LIMIT
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "PARMIN NOT AVAILABLE - USING DEFAULT LIMITS"
+           END-IF.
+
+       1050-BUILD-AUDIT-FILE-NAME.
+           MOVE SPACES TO WS-AUDIT-FILE-NAME
+           STRING "AUDIT." WS-SEARCH-YYYY WS-SEARCH-MM WS-SEARCH-DD
+               ".LOG" DELIMITED BY SIZE INTO WS-AUDIT-FILE-NAME.
+
+       2000-SEARCH-AUDIT-TRAIL.
+           DISPLAY SEARCH-SCREEN
+           ACCEPT SEARCH-SCREEN
+           PERFORM 1050-BUILD-AUDIT-FILE-NAME
+           MOVE "Y" TO WS-DISPLAY-MATCHES
+           PERFORM 2010-SCAN-FOR-ACCOUNT
+           IF WS-FOUND-SWITCH = "N"
+               DISPLAY "NO AUDIT ENTRIES FOUND FOR THAT ACCOUNT"
+           END-IF.
+
+      *    SHARED SCAN USED BY BOTH THE SEARCH MENU OPTION AND THE
+      *    CORRECTION PATH, WHICH MUST CONFIRM A MATCHING ENTRY EXISTS
+      *    BEFORE IT LOGS A CORRECTION AGAINST IT. WS-DISPLAY-MATCHES
+      *    CONTROLS WHETHER MATCHES ARE ECHOED TO THE OPERATOR.
+       2010-SCAN-FOR-ACCOUNT.
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                   READ AUDIT-FILE INTO AUDIT-REC
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF AUDIT-ACCOUNT-ID = WS-SEARCH-ACCOUNT
+                               IF WS-DISPLAY-MATCHES = "Y"
+                                   DISPLAY AUDIT-TIMESTAMP " "
+                                       AUDIT-ACCOUNT-ID " "
+                                       AUDIT-VALUE " "
+                                       AUDIT-OPERATOR-ID " "
+                                       AUDIT-ACTION
+                               END-IF
+                               MOVE "Y" TO WS-FOUND-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY "NO AUDIT LOG FOUND FOR THAT DATE"
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  ONLINE CORRECTION (REQUEST 009) - A CORRECTION IS RE-RUN     *
+      *  THROUGH THE SAME RANGE CHECK AS THE BATCH JOB AND APPENDED   *
+      *  TO THE AUDIT TRAIL AS A NEW "CORRECT" ENTRY; THE ORIGINAL     *
+      *  ENTRY IS NEVER OVERWRITTEN.                                  *
+      * ----------------------------------------------------------- *
+       3000-CORRECT-VALUE.
+           DISPLAY CORRECT-SCREEN
+           ACCEPT CORRECT-SCREEN
+           PERFORM 1050-BUILD-AUDIT-FILE-NAME
+           MOVE "N" TO WS-DISPLAY-MATCHES
+           PERFORM 2010-SCAN-FOR-ACCOUNT
+           IF WS-FOUND-SWITCH = "N"
+               DISPLAY "*** CORRECTION REJECTED - NO AUDIT ENTRY FOUND "
+                   "FOR THAT ACCOUNT/DATE ***"
+           ELSE
+               IF WS-NEW-VALUE < WS-MIN-LIMIT
+                       OR WS-NEW-VALUE > WS-MAX-LIMIT
+                   DISPLAY "*** CORRECTION REJECTED - OUT OF RANGE "
+                       WS-MIN-LIMIT " TO " WS-MAX-LIMIT " ***"
+               ELSE
+                   PERFORM 3100-LOG-CORRECTION
+                   IF WS-LOG-OK-SWITCH = "Y"
+                       DISPLAY "CORRECTION ACCEPTED AND LOGGED"
+                   END-IF
+               END-IF
+           END-IF.
+
+       3100-LOG-CORRECTION.
+           MOVE "Y" TO WS-LOG-OK-SWITCH
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           MOVE WS-CURR-YYYY TO AUDIT-TIMESTAMP(1:4)
+           MOVE "-" TO AUDIT-TIMESTAMP(5:1)
+           MOVE WS-CURR-MM TO AUDIT-TIMESTAMP(6:2)
+           MOVE "-" TO AUDIT-TIMESTAMP(8:1)
+           MOVE WS-CURR-DD TO AUDIT-TIMESTAMP(9:2)
+           MOVE "-" TO AUDIT-TIMESTAMP(11:1)
+           MOVE WS-CURR-HH TO AUDIT-TIMESTAMP(12:2)
+           MOVE ":" TO AUDIT-TIMESTAMP(14:1)
+           MOVE WS-CURR-MIN TO AUDIT-TIMESTAMP(15:2)
+           MOVE ":" TO AUDIT-TIMESTAMP(17:1)
+           MOVE WS-CURR-SS TO AUDIT-TIMESTAMP(18:2)
+           MOVE WS-SEARCH-ACCOUNT TO AUDIT-ACCOUNT-ID
+           MOVE WS-NEW-VALUE TO AUDIT-VALUE
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID
+           MOVE "CORRECT" TO AUDIT-ACTION
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE "N" TO WS-LOG-OK-SWITCH
+               DISPLAY "*** CORRECTION NOT LOGGED - UNABLE TO OPEN "
+                   "AUDITFILE, STATUS=" WS-AUDIT-STATUS " ***"
+           ELSE
+               WRITE AUDIT-FILE-REC FROM AUDIT-REC
+               IF WS-AUDIT-STATUS NOT = "00"
+                   MOVE "N" TO WS-LOG-OK-SWITCH
+                   DISPLAY "*** CORRECTION NOT LOGGED - WRITE TO "
+                       "AUDITFILE FAILED, STATUS=" WS-AUDIT-STATUS
+                       " ***"
+               END-IF
+               CLOSE AUDIT-FILE
+           END-IF.
