@@ -1,13 +1,519 @@
-01  WS-AREA-1.     PIC X(100). VALUE SPACES.
-01  WS-AREA-2.     PIC 9(5) VALUE ZEROES. 
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter a value for WS-AREA-2:"
-    ACCEPT WS-AREA-2
-    IF WS-AREA-2 > 99999 THEN
-        DISPLAY "Error: Value exceeds maximum limit of 99999."
-        STOP RUN
-    END-IF
-    MOVE WS-AREA-2 TO WS-AREA-1
-    DISPLAY "Value in WS-AREA-1: " WS-AREA-1
-    STOP RUN.
\ No newline at end of file
+      ******************************************************************
+      *  PROGRAM:  BUG001  (file: bug.cob)
+      *  PURPOSE:  OVERNIGHT BATCH VALIDATION OF INCOMING WS-AREA-2
+      *            VALUES AGAINST THE 99999 CEILING.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG001.
+       AUTHOR. DATA-CONTROL-GROUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT EXCP-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO "CTLIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT EXTR-FILE ASSIGN TO "EXTROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-FILE-REC          PIC X(23).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-FILE-REC          PIC X(10).
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-FILE-REC           PIC X(16).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-FILE-REC         PIC X(30).
+
+       FD  EXCP-FILE
+           RECORDING MODE IS F.
+       01  EXCP-FILE-REC          PIC X(62).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-REC         PIC X(58).
+
+       FD  EXTR-FILE
+           RECORDING MODE IS F.
+       01  EXTR-FILE-REC          PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANXREC.
+
+       COPY EXCPREC.
+
+       COPY AUDITREC.
+
+       COPY PARMREC.
+
+       COPY CTLCARD.
+
+       COPY CHKPTREC.
+
+       COPY EXTRREC.
+
+       01  WS-AREA-1              PIC X(100) VALUE SPACES.
+       01  WS-AREA-2              PIC 9(5)   VALUE ZEROES.
+
+      * ----------------------------------------------------------- *
+      *  FORMATTED OUTPUT (REQUEST 007) - WS-AREA-1 HOLDS AN EDITED,  *
+      *  COMMA-SEPARATED, LEADING-ZERO-SUPPRESSED, RIGHT-JUSTIFIED    *
+      *  PICTURE OF THE VALUE INSTEAD OF RAW DIGITS.                  *
+      * ----------------------------------------------------------- *
+       01  WS-FORMATTED-AMOUNT    PIC ZZ,ZZ9 VALUE ZERO.
+       01  WS-TRAN-STATUS         PIC XX     VALUE "00".
+       01  WS-EXCP-STATUS         PIC XX     VALUE "00".
+       01  WS-AUDIT-STATUS        PIC XX     VALUE "00".
+       01  WS-PARM-STATUS         PIC XX     VALUE "00".
+       01  WS-CTL-STATUS          PIC XX     VALUE "00".
+       01  WS-CHKPT-STATUS        PIC XX     VALUE "00".
+       01  WS-EXTR-STATUS         PIC XX     VALUE "00".
+       01  WS-EOF-SWITCH          PIC X      VALUE "N".
+       01  WS-CHKPT-EOF-SWITCH    PIC X      VALUE "N".
+       01  WS-RECORD-NO           PIC 9(7)   VALUE ZERO.
+       01  WS-ACCEPTED-COUNT      PIC 9(7)   VALUE ZERO.
+       01  WS-REJECTED-COUNT      PIC 9(7)   VALUE ZERO.
+       01  WS-RUNNING-TOTAL       PIC 9(9)   VALUE ZERO.
+
+      * ----------------------------------------------------------- *
+      *  CHECKPOINT / RESTART (REQUEST 005)                         *
+      * ----------------------------------------------------------- *
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4)  VALUE 100.
+       01  WS-RESTART-POINT        PIC 9(7)  VALUE ZERO.
+
+      * ----------------------------------------------------------- *
+      *  CONTROL-TOTAL RECONCILIATION (REQUEST 004)                 *
+      * ----------------------------------------------------------- *
+       01  WS-EXPECTED-COUNT       PIC 9(7)  VALUE ZERO.
+       01  WS-EXPECTED-TOTAL       PIC 9(9)  VALUE ZERO.
+       01  WS-CTL-CARD-PRESENT     PIC X     VALUE "N".
+       01  WS-BALANCE-FLAG         PIC X(3)  VALUE "YES".
+
+      * ----------------------------------------------------------- *
+      *  CONFIGURABLE RANGE LIMITS (REQUEST 003)                    *
+      *  DEFAULTS MATCH THE ORIGINAL HARDCODED CEILING WHEN NO      *
+      *  PARAMETER FILE IS SUPPLIED.                                *
+      * ----------------------------------------------------------- *
+       01  WS-MIN-LIMIT            PIC 9(5)   VALUE ZERO.
+       01  WS-MAX-LIMIT            PIC 9(5)   VALUE 99999.
+
+       01  WS-AUDIT-FILE-NAME     PIC X(30).
+       01  WS-OPERATOR-ID         PIC X(8)   VALUE "BATCH".
+       01  WS-JOB-ID              PIC X(8)   VALUE "VALBATCH".
+
+      * ----------------------------------------------------------- *
+      *  COMMAND-LINE ARGUMENTS - ARG 1 IS THE OPERATOR ID, ARG 2 IS *
+      *  THE LITERAL "RESTART" WHEN THIS RUN SHOULD RESUME FROM THE  *
+      *  LAST CHECKPOINT INSTEAD OF STARTING A FRESH TRANIN FILE.    *
+      * ----------------------------------------------------------- *
+       01  WS-ARG-COUNT           PIC 9(2)   VALUE ZERO.
+       01  WS-ARG-NUM             PIC 9(2)   VALUE ZERO.
+       01  WS-RESTART-FLAG        PIC X(7)   VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY       PIC 9(4).
+           05  WS-CURR-MM         PIC 9(2).
+           05  WS-CURR-DD         PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HH         PIC 9(2).
+           05  WS-CURR-MIN        PIC 9(2).
+           05  WS-CURR-SS         PIC 9(2).
+           05  WS-CURR-HTH        PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-EOF-SWITCH = "Y"
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+      * ----------------------------------------------------------- *
+      *  BATCH MODE INTAKE (REQUEST 000) - READS WS-AREA-2 STYLE     *
+      *  VALUES FROM A SEQUENTIAL FILE INSTEAD OF ACCEPT, LOOPING    *
+      *  UNTIL END OF FILE.                                          *
+      * ----------------------------------------------------------- *
+       1000-INITIALIZE.
+           PERFORM 1010-READ-COMMAND-LINE-ARGS
+           PERFORM 1050-BUILD-AUDIT-FILE-NAME
+           IF WS-RESTART-FLAG = "RESTART"
+               PERFORM 1400-DETERMINE-RESTART-POINT
+           ELSE
+               DISPLAY "FRESH RUN - ANY PRIOR CHECKPOINT IS IGNORED"
+           END-IF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN TRANIN, STATUS="
+                   WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FLAG = "RESTART"
+               OPEN EXTEND EXCP-FILE
+               IF WS-EXCP-STATUS NOT = "00"
+                   OPEN OUTPUT EXCP-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCP-FILE
+           END-IF
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN EXCPRPT, STATUS="
+                   WS-EXCP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "FATAL: UNABLE TO OPEN AUDITFILE, STATUS="
+                       WS-AUDIT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           IF WS-RESTART-FLAG = "RESTART"
+               OPEN EXTEND CHKPT-FILE
+               IF WS-CHKPT-STATUS NOT = "00"
+                   OPEN OUTPUT CHKPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN CHKPT, STATUS="
+                   WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FLAG = "RESTART"
+               OPEN EXTEND EXTR-FILE
+               IF WS-EXTR-STATUS NOT = "00"
+                   OPEN OUTPUT EXTR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXTR-FILE
+           END-IF
+           IF WS-EXTR-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN EXTROUT, STATUS="
+                   WS-EXTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1200-READ-PARAMETERS
+           PERFORM 1300-READ-CONTROL-CARD
+           IF WS-RESTART-POINT > ZERO
+               PERFORM 1500-SKIP-TO-RESTART-POINT
+           END-IF.
+
+      *    ARG 1 (IF PRESENT) IS THE OPERATOR ID, OVERRIDING THE
+      *    WS-OPERATOR-ID DEFAULT ONLY WHEN ACTUALLY SUPPLIED. ARG 2
+      *    (IF PRESENT) MUST BE "RESTART" TO RESUME FROM CHKPT; ANY
+      *    OTHER INVOCATION STARTS CLEAN AGAINST THE CURRENT TRANIN.
+       1010-READ-COMMAND-LINE-ARGS.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               MOVE 1 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS-OPERATOR-ID FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARG-COUNT >= 2
+               MOVE 2 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS-RESTART-FLAG FROM ARGUMENT-VALUE
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  CONFIGURABLE MIN/MAX LIMITS (REQUEST 003) - FALLS BACK TO   *
+      *  THE ORIGINAL 0/99999 RANGE WHEN NO PARAMETER FILE IS        *
+      *  SUPPLIED OR THE FILE IS EMPTY.                              *
+      * ----------------------------------------------------------- *
+       1200-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE INTO PARM-REC
+                   AT END
+                       DISPLAY "PARMIN EMPTY - USING DEFAULT LIMITS"
+                   NOT AT END
+                       MOVE PARM-MIN-LIMIT TO WS-MIN-LIMIT
+                       MOVE PARM-MAX-LIMIT TO WS-MAX-LIMIT
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "PARMIN NOT AVAILABLE - USING DEFAULT LIMITS"
+           END-IF
+           DISPLAY "ACTIVE RANGE: " WS-MIN-LIMIT " TO " WS-MAX-LIMIT.
+
+      * ----------------------------------------------------------- *
+      *  CONTROL-TOTAL CARD (REQUEST 004)                           *
+      * ----------------------------------------------------------- *
+       1300-READ-CONTROL-CARD.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CTL-FILE INTO CTL-REC
+                   AT END
+                       DISPLAY "CTLIN EMPTY - SKIPPING RECONCILIATION"
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       MOVE "Y" TO WS-CTL-CARD-PRESENT
+               END-READ
+               CLOSE CTL-FILE
+           ELSE
+               DISPLAY "CTLIN NOT AVAILABLE - SKIPPING RECONCILIATION"
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  CHECKPOINT / RESTART (REQUEST 005) - ON STARTUP, READ ANY    *
+      *  CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT FINISH, AND      *
+      *  CARRY FORWARD THE COUNTS/TOTAL SO A RESTART DOES NOT         *
+      *  REPROCESS RECORDS ALREADY CHECKPOINTED. THE CHECKPOINT FILE  *
+      *  IS READ AND CLOSED BEFORE IT IS OPENED OUTPUT FOR THIS RUN.  *
+      * ----------------------------------------------------------- *
+       1400-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-EOF-SWITCH = "Y"
+                   READ CHKPT-FILE INTO CHKPT-REC
+                       AT END
+                           MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+                       NOT AT END
+                           MOVE CHKPT-LAST-RECORD-NO TO
+                               WS-RESTART-POINT
+                           MOVE CHKPT-RUNNING-TOTAL TO
+                               WS-RUNNING-TOTAL
+                           MOVE CHKPT-ACCEPTED-COUNT TO
+                               WS-ACCEPTED-COUNT
+                           MOVE CHKPT-REJECTED-COUNT TO
+                               WS-REJECTED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               IF WS-RESTART-POINT > ZERO
+                   DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+               END-IF
+           ELSE
+               DISPLAY "NO PRIOR CHECKPOINT FOUND - STARTING FRESH"
+           END-IF.
+
+      *    SKIPS TRAN-FILE RECORDS ALREADY REFLECTED IN THE LAST
+      *    CHECKPOINT SO THEY ARE NOT COUNTED OR WRITTEN TWICE.
+       1500-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-POINT TIMES
+               READ TRAN-FILE INTO TRAN-REC
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NO
+               END-READ
+           END-PERFORM.
+
+       1050-BUILD-AUDIT-FILE-NAME.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-AUDIT-FILE-NAME
+           STRING "AUDIT." WS-CURR-YYYY WS-CURR-MM WS-CURR-DD ".LOG"
+               DELIMITED BY SIZE INTO WS-AUDIT-FILE-NAME.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-READ-TRANSACTION
+           IF WS-EOF-SWITCH NOT = "Y"
+               PERFORM 2200-VALIDATE-TRANSACTION
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  TRANSACTION RECORD LAYOUT (REQUEST 006) - TRANIN NOW CARRIES *
+      *  AN ACCOUNT ID AND EFFECTIVE DATE ALONGSIDE THE AMOUNT THAT    *
+      *  USED TO BE THE ONLY FIELD ON THE RECORD.                      *
+      * ----------------------------------------------------------- *
+       2100-READ-TRANSACTION.
+           READ TRAN-FILE INTO TRAN-REC
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORD-NO
+                   MOVE TRAN-AMOUNT TO WS-AREA-2
+           END-READ.
+
+      * ----------------------------------------------------------- *
+      *  EXCEPTION LISTING (REQUEST 001) - OUT-OF-RANGE VALUES ARE   *
+      *  LOGGED AND THE RUN KEEPS GOING INSTEAD OF STOPPING.         *
+      * ----------------------------------------------------------- *
+       2200-VALIDATE-TRANSACTION.
+           IF WS-AREA-2 < WS-MIN-LIMIT OR WS-AREA-2 > WS-MAX-LIMIT
+               PERFORM 2300-REJECT-TRANSACTION
+           ELSE
+               PERFORM 2400-ACCEPT-TRANSACTION
+           END-IF
+           PERFORM 2700-CHECKPOINT-IF-DUE.
+
+       2300-REJECT-TRANSACTION.
+           MOVE WS-RECORD-NO TO EXCP-RECORD-NO
+           MOVE TRAN-ACCOUNT-ID TO EXCP-ACCOUNT-ID
+           MOVE WS-AREA-2 TO EXCP-VALUE
+           MOVE SPACES TO EXCP-REASON
+           IF WS-AREA-2 > WS-MAX-LIMIT
+               MOVE "VALUE EXCEEDS MAXIMUM LIMIT OF " TO
+                   EXCP-REASON(1:31)
+               MOVE WS-MAX-LIMIT TO EXCP-REASON(32:5)
+           ELSE
+               MOVE "VALUE BELOW MINIMUM LIMIT OF " TO
+                   EXCP-REASON(1:29)
+               MOVE WS-MIN-LIMIT TO EXCP-REASON(30:5)
+           END-IF
+           WRITE EXCP-FILE-REC FROM EXCP-REC
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "FATAL: WRITE TO EXCPRPT FAILED, STATUS="
+                   WS-EXCP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       2400-ACCEPT-TRANSACTION.
+           MOVE WS-AREA-2 TO WS-FORMATTED-AMOUNT
+           MOVE SPACES TO WS-AREA-1
+           MOVE WS-FORMATTED-AMOUNT TO WS-AREA-1(95:6)
+           ADD WS-AREA-2 TO WS-RUNNING-TOTAL
+           ADD 1 TO WS-ACCEPTED-COUNT
+           PERFORM 2500-WRITE-AUDIT-ENTRY
+           PERFORM 2600-WRITE-EXTRACT-ENTRY
+           DISPLAY "Value in WS-AREA-1: " WS-AREA-1.
+
+      * ----------------------------------------------------------- *
+      *  AUDIT LOG OF EVERY MOVE TO WS-AREA-1 (REQUEST 002)         *
+      * ----------------------------------------------------------- *
+       2500-WRITE-AUDIT-ENTRY.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           MOVE WS-CURR-YYYY TO AUDIT-TIMESTAMP(1:4)
+           MOVE "-" TO AUDIT-TIMESTAMP(5:1)
+           MOVE WS-CURR-MM TO AUDIT-TIMESTAMP(6:2)
+           MOVE "-" TO AUDIT-TIMESTAMP(8:1)
+           MOVE WS-CURR-DD TO AUDIT-TIMESTAMP(9:2)
+           MOVE "-" TO AUDIT-TIMESTAMP(11:1)
+           MOVE WS-CURR-HH TO AUDIT-TIMESTAMP(12:2)
+           MOVE ":" TO AUDIT-TIMESTAMP(14:1)
+           MOVE WS-CURR-MIN TO AUDIT-TIMESTAMP(15:2)
+           MOVE ":" TO AUDIT-TIMESTAMP(17:1)
+           MOVE WS-CURR-SS TO AUDIT-TIMESTAMP(18:2)
+           MOVE TRAN-ACCOUNT-ID TO AUDIT-ACCOUNT-ID
+           MOVE WS-AREA-2 TO AUDIT-VALUE
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID
+           MOVE "ENTRY" TO AUDIT-ACTION
+           WRITE AUDIT-FILE-REC FROM AUDIT-REC
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "FATAL: WRITE TO AUDITFILE FAILED, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  DOWNSTREAM EXTRACT (REQUEST 008) - ONE CSV LINE PER ACCEPTED *
+      *  TRANSACTION FOR THE DOWNSTREAM UPLOAD JOB TO PICK UP.        *
+      * ----------------------------------------------------------- *
+       2600-WRITE-EXTRACT-ENTRY.
+           MOVE TRAN-ACCOUNT-ID TO EXTR-ACCOUNT-ID
+           MOVE WS-AREA-2 TO EXTR-AMOUNT
+           MOVE TRAN-EFFECTIVE-DATE TO EXTR-EFFECTIVE-DATE
+           WRITE EXTR-FILE-REC FROM EXTR-REC
+           IF WS-EXTR-STATUS NOT = "00"
+               DISPLAY "FATAL: WRITE TO EXTROUT FAILED, STATUS="
+                   WS-EXTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      *  CHECKPOINT / RESTART (REQUEST 005) - A CHECKPOINT IS WRITTEN *
+      *  EVERY WS-CHECKPOINT-INTERVAL RECORDS, AND A FINAL ONE AT     *
+      *  END OF RUN, SO A RESTART RESUMES AT THE LAST RECORD WRITTEN. *
+      * ----------------------------------------------------------- *
+       2700-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-NO, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2710-WRITE-CHECKPOINT
+           END-IF.
+
+       2710-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NO TO CHKPT-LAST-RECORD-NO
+           MOVE WS-RUNNING-TOTAL TO CHKPT-RUNNING-TOTAL
+           MOVE WS-ACCEPTED-COUNT TO CHKPT-ACCEPTED-COUNT
+           MOVE WS-REJECTED-COUNT TO CHKPT-REJECTED-COUNT
+           WRITE CHKPT-FILE-REC FROM CHKPT-REC
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "FATAL: WRITE TO CHKPT FAILED, STATUS="
+                   WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3000-FINALIZE.
+           PERFORM 2710-WRITE-CHECKPOINT
+           PERFORM 3100-RECONCILE-CONTROL-TOTALS
+           DISPLAY "===================================="
+           DISPLAY "BATCH RUN SUMMARY"
+           DISPLAY "RECORDS READ: " WS-RECORD-NO
+           DISPLAY "ACCEPTED:     " WS-ACCEPTED-COUNT
+           DISPLAY "REJECTED:     " WS-REJECTED-COUNT
+           DISPLAY "RUNNING TOTAL:" WS-RUNNING-TOTAL
+           IF WS-CTL-CARD-PRESENT = "Y"
+               DISPLAY "EXPECTED COUNT:" WS-EXPECTED-COUNT
+               DISPLAY "EXPECTED TOTAL:" WS-EXPECTED-TOTAL
+               DISPLAY "IN BALANCE:    " WS-BALANCE-FLAG
+               IF WS-BALANCE-FLAG = "NO "
+                   DISPLAY "*** RUN IS OUT OF BALANCE ***"
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY "===================================="
+           CLOSE TRAN-FILE
+           CLOSE EXCP-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHKPT-FILE
+           CLOSE EXTR-FILE.
+
+      * ----------------------------------------------------------- *
+      *  CONTROL-TOTAL RECONCILIATION (REQUEST 004)                 *
+      * ----------------------------------------------------------- *
+       3100-RECONCILE-CONTROL-TOTALS.
+           IF WS-CTL-CARD-PRESENT = "Y"
+               IF WS-ACCEPTED-COUNT NOT = WS-EXPECTED-COUNT
+                    OR WS-RUNNING-TOTAL NOT = WS-EXPECTED-TOTAL
+                   MOVE "NO " TO WS-BALANCE-FLAG
+               ELSE
+                   MOVE "YES" TO WS-BALANCE-FLAG
+               END-IF
+           END-IF.
