@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  CTLCARD - CONTROL CARD SUPPLYING THE EXPECTED COUNT AND TOTAL
+      *  FOR CONTROL-TOTAL RECONCILIATION OF THE BATCH RUN.
+      ******************************************************************
+       01  CTL-REC.
+           05  CTL-EXPECTED-COUNT     PIC 9(7).
+           05  CTL-EXPECTED-TOTAL     PIC 9(9).
