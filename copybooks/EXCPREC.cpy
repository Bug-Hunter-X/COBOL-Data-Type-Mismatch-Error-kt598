@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  EXCPREC - EXCEPTION REPORT RECORD FOR OUT-OF-RANGE VALUES THAT
+      *  ARE REJECTED WHILE THE BATCH RUN KEEPS PROCESSING THE REST OF
+      *  THE FILE.
+      ******************************************************************
+       01  EXCP-REC.
+           05  EXCP-RECORD-NO         PIC 9(7).
+           05  EXCP-ACCOUNT-ID        PIC X(10).
+           05  EXCP-VALUE             PIC 9(5).
+           05  EXCP-REASON            PIC X(40).
