@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  CHKPTREC - CHECKPOINT RECORD. HOLDS THE LAST RECORD NUMBER
+      *  SUCCESSFULLY PROCESSED PLUS THE RUNNING CONTROL TOTALS SO A
+      *  RESTART STEP CAN RESUME WITHOUT REPROCESSING THE WHOLE FILE.
+      ******************************************************************
+       01  CHKPT-REC.
+           05  CHKPT-LAST-RECORD-NO   PIC 9(7).
+           05  CHKPT-RUNNING-TOTAL    PIC 9(9).
+           05  CHKPT-ACCEPTED-COUNT   PIC 9(7).
+           05  CHKPT-REJECTED-COUNT   PIC 9(7).
