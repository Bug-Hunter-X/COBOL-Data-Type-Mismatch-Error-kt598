@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  EXTRREC - DOWNSTREAM EXTRACT RECORD. ONE CSV LINE PER ACCEPTED
+      *  TRANSACTION, FOR PICKUP BY THE DOWNSTREAM UPLOAD JOB.
+      ******************************************************************
+       01  EXTR-REC.
+           05  EXTR-ACCOUNT-ID        PIC X(10).
+           05  EXTR-COMMA-1           PIC X      VALUE ",".
+           05  EXTR-AMOUNT            PIC 9(5).
+           05  EXTR-COMMA-2           PIC X      VALUE ",".
+           05  EXTR-EFFECTIVE-DATE    PIC 9(8).
