@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  AUDITREC - AUDIT TRAIL RECORD. ONE ENTRY IS APPENDED EVERY TIME
+      *  A VALUE IS MOVED INTO WS-AREA-1, SO WE CAN PROVE WHO ENTERED
+      *  WHAT AND WHEN FOR AUDIT PURPOSES.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP        PIC X(19).
+           05  AUDIT-ACCOUNT-ID       PIC X(10).
+           05  AUDIT-VALUE            PIC 9(5).
+           05  AUDIT-OPERATOR-ID      PIC X(8).
+           05  AUDIT-JOB-ID           PIC X(8).
+           05  AUDIT-ACTION           PIC X(8).
