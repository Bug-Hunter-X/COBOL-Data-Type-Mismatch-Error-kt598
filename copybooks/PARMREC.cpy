@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  PARMREC - PARAMETER RECORD SUPPLYING THE MIN/MAX RANGE LIMITS
+      *  SO THE RANGE CAN BE TIGHTENED OR LOOSENED WITHOUT A RECOMPILE.
+      ******************************************************************
+       01  PARM-REC.
+           05  PARM-MIN-LIMIT         PIC 9(5).
+           05  PARM-MAX-LIMIT         PIC 9(5).
