@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  TRANXREC - INPUT TRANSACTION RECORD LAYOUT
+      *  ONE RECORD PER WS-AREA-2 STYLE VALUE, TIED TO AN ACCOUNT AND
+      *  AN EFFECTIVE DATE SO IT CAN BE MATCHED AGAINST DOWNSTREAM FILES.
+      ******************************************************************
+       01  TRAN-REC.
+           05  TRAN-ACCOUNT-ID        PIC X(10).
+           05  TRAN-AMOUNT            PIC 9(5).
+           05  TRAN-EFFECTIVE-DATE    PIC 9(8).
